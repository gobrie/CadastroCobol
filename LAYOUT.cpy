@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: LAYOUT
+      * Purpose:  Registro de USUARIOS (USUARIOS.DAT)
+      ******************************************************************
+       01  DADOS.
+           05  NOME                PIC X(100).
+           05  SENHA-USUARIO       PIC X(8).
+           05  EMAIL               PIC X(100).
+           05  PHONE               PIC 9(12).
+           05  ID-USUARIO          PIC 9(05).
+           05  STATUS-USUARIO      PIC X(01).
+               88  USUARIO-ATIVO       VALUE "A".
+               88  USUARIO-INATIVO     VALUE "I".
