@@ -3,6 +3,29 @@
       * Date:
       * Purpose:CADASTRAR USUARIOS
       * Tectonics: cobc
+      *----------------------------------------------------------------
+      * Historico de alteracoes:
+      * 09/08/2026 GC - Incluidas opcoes de alteracao e exclusao de
+      *                 contatos (menu), alem da inclusao original.
+      * 09/08/2026 GC - Gravacao de trilha de auditoria (AUDITORIA.DAT)
+      *                 para toda inclusao/alteracao/exclusao.
+      * 09/08/2026 GC - Caminho de USUARIOS.DAT resolvido em tempo de
+      *                 execucao (variavel de ambiente USUARIOS_DAT ou
+      *                 arquivo de parametros CADPARM.DAT), em vez de
+      *                 fixo em tempo de compilacao.
+      * 09/08/2026 GC - ID-USUARIO passou a ser atribuido automatica-
+      *                 mente (proximo ID livre) em vez de digitado,
+      *                 e a chave foi ampliada para 5 digitos.
+      * 09/08/2026 GC - Corrigido tamanho de WS-DADOS (curto para a
+      *                 REDEFINES apos a chave de 5 digitos e o status);
+      *                 P200-ALTERA agora revalida nome/e-mail/telefone
+      *                 antes de regravar; operador da auditoria passou
+      *                 a vir de USERNAME (com USER como alternativa).
+      * 09/08/2026 GC - Removidos os dois caracteres acentuados da cifra
+      *                 de senha (ocupavam 2 bytes e estouravam o campo
+      *                 de 87 posicoes); WS-ALFA-CLARO/CODIF ajustados
+      *                 para 85 e a lista de especiais aceitos na senha
+      *                 atualizada para bater com a cifra.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CADASTRO.
@@ -13,26 +36,65 @@
             DECIMAL-POINT IS COMMA.
             INPUT-OUTPUT SECTION.
             FILE-CONTROL.
-                SELECT USUARIOS ASSIGN TO
-                "C:\Users\gasilva\PROJETO001\USUARIOS.DAT"
-                ORGANISATION IS INDEXED
-                ACCESS  MODE IS RANDOM
+                SELECT USUARIOS ASSIGN DYNAMIC WS-USUARIOS-PATH
+                ORGANIZATION IS INDEXED
+                ACCESS  MODE IS DYNAMIC
                 RECORD  KEY  IS ID-USUARIO
                 FILE STATUS  IS WS-FS.
 
+                SELECT AUDITORIA ASSIGN TO "AUDITORIA.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS  IS WS-FS-AUD.
+
+                SELECT PARAMETROS ASSIGN TO "CADPARM.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS  IS WS-FS-PARM.
+
+                SELECT DOMINIOS ASSIGN TO "DOMINIOS.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS  IS WS-FS-DOM.
+
 
        DATA DIVISION.
        FILE SECTION.
        FD USUARIOS.
            COPY LAYOUT.
+       FD AUDITORIA.
+           COPY AUDITREC.
+       FD PARAMETROS.
+       01 PARM-LINHA               PIC X(100).
+       FD DOMINIOS.
+       01 DOMINIO-LINHA            PIC X(20).
        WORKING-STORAGE SECTION.
-       01 WS-DADOS                PIC X(220) VALUE SPACES.
+       77 WS-USUARIOS-PATH         PIC X(100) VALUE SPACES.
+       77 WS-FS-PARM               PIC 99.
+          88 FS-OK-PARM            VALUE 0.
+       77 WS-FS-DOM                PIC 99.
+          88 FS-OK-DOM             VALUE 0.
+       77 WS-EOF-DOM               PIC X.
+          88 EOF-OK-DOM            VALUE "S" FALSE "N".
+       77 WS-DOMINIO-OK            PIC X.
+          88 DOMINIO-ACHADO        VALUE "S" FALSE "N".
+       01 WS-TABELA-DOMINIOS.
+          05 WS-DOM-QTD            PIC 9(003) VALUE ZEROS.
+          05 WS-DOM-ITEM           PIC X(20)
+                                    OCCURS 1 TO 20 TIMES
+                                    DEPENDING ON WS-DOM-QTD
+                                    INDEXED BY WS-DOM-IDX.
+       77 WS-PROX-ID               PIC 9(05) VALUE ZEROS.
+       77 WS-SENHA-COD             PIC X(8).
+       77 WS-ALFA-CLARO            PIC X(85).
+       77 WS-ALFA-CODIF            PIC X(85).
+       01 WS-DADOS                PIC X(226) VALUE SPACES.
        01 FILLER REDEFINES WS-DADOS.
           03 WS-NOME                  PIC X(100).
           03 WS-PASSWORD              PIC X(8).
           03 WS-EMAIL                 PIC X(100).
           03 WS-PHONE                 PIC 9(12).
-          03 WS-ID-USUARIO            PIC 99.
+          03 WS-ID-USUARIO            PIC 9(05).
+          03 WS-STATUS                PIC X.
+             88 WS-STATUS-ATIVO           VALUE "A".
+             88 WS-STATUS-INATIVO         VALUE "I".
        77 WS-FS                   PIC 99.
           88 FS-OK                VALUE 0.
        77 WS-EXIT                 PIC X.
@@ -40,6 +102,24 @@
        77 WS-COUNT                PIC 9.
        77 WS-EOF                  PIC X.
           88 EOF-OK               VALUE "S" FALSE "N".
+       77 WS-OPCAO                PIC X.
+          88 OPCAO-INCLUIR        VALUE "1".
+          88 OPCAO-ALTERAR        VALUE "2".
+          88 OPCAO-EXCLUIR        VALUE "3".
+          88 OPCAO-SAIR           VALUE "4".
+       77 WS-CONFIRMA             PIC X.
+       77 WS-ALT-VALIDO           PIC X.
+          88 ALT-VALIDO           VALUE "S" FALSE "N".
+       77 WS-FS-AUD               PIC 99.
+          88 FS-OK-AUD            VALUE 0.
+       77 WS-AUD-OP               PIC X.
+          88 AUD-OP-INCLUSAO      VALUE "I".
+          88 AUD-OP-ALTERACAO     VALUE "A".
+          88 AUD-OP-EXCLUSAO      VALUE "E".
+       01 WS-AUDITORIA-CTL.
+          05 WS-AUD-DATA          PIC 9(08).
+          05 WS-AUD-HORA          PIC 9(08).
+          05 WS-AUD-OPERADOR      PIC X(20).
        01 CHARS.
            03 WS-NAME             PIC X(20).
            03 WS-LAST-NAME        PIC X(20).
@@ -57,10 +137,91 @@
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            PERFORM P010-CAMINHO THRU P010-FIM.
+            PERFORM P020-CARREGA-DOMINIOS THRU P020-FIM.
+            PERFORM P030-MONTA-CIFRA THRU P030-FIM.
             SET EXIT-OK           TO FALSE
-            PERFORM P100-DADOS THRU P100-FIM UNTIL EXIT-OK.
+            PERFORM P050-MENU THRU P050-FIM UNTIL EXIT-OK.
             PERFORM P999-FIM.
 
+      ****************** RESOLVENDO O CAMINHO DE USUARIOS.DAT **********
+            P010-CAMINHO.
+               MOVE SPACES TO WS-USUARIOS-PATH
+               ACCEPT WS-USUARIOS-PATH FROM ENVIRONMENT "USUARIOS_DAT"
+
+               IF WS-USUARIOS-PATH EQUAL SPACES THEN
+                   OPEN INPUT PARAMETROS
+                   IF FS-OK-PARM THEN
+                       READ PARAMETROS INTO WS-USUARIOS-PATH
+                           AT END
+                               CONTINUE
+                       END-READ
+                       CLOSE PARAMETROS
+                   END-IF
+               END-IF
+
+               IF WS-USUARIOS-PATH EQUAL SPACES THEN
+                   MOVE "C:\Users\gasilva\PROJETO001\USUARIOS.DAT"
+                       TO WS-USUARIOS-PATH
+               END-IF
+            .
+            P010-FIM.
+
+      ****************** CARREGANDO OS DOMINIOS DE E-MAIL **************
+            P020-CARREGA-DOMINIOS.
+               SET EOF-OK-DOM       TO FALSE
+               MOVE ZEROS           TO WS-DOM-QTD
+
+               OPEN INPUT DOMINIOS
+               IF FS-OK-DOM THEN
+                   PERFORM P021-LE-DOMINIO THRU P021-FIM
+                       UNTIL EOF-OK-DOM
+                   CLOSE DOMINIOS
+               END-IF
+
+               IF WS-DOM-QTD EQUAL ZEROS THEN
+                   MOVE 1              TO WS-DOM-QTD
+                   MOVE WS-BRA         TO WS-DOM-ITEM(1)
+                   MOVE 2              TO WS-DOM-QTD
+                   MOVE WS-CAP         TO WS-DOM-ITEM(2)
+               END-IF
+            .
+            P020-FIM.
+
+            P021-LE-DOMINIO.
+               READ DOMINIOS INTO DOMINIO-LINHA
+                   AT END
+                       SET EOF-OK-DOM TO TRUE
+                   NOT AT END
+                       IF WS-DOM-QTD LESS THAN 20 THEN
+                           ADD 1 TO WS-DOM-QTD
+                           MOVE DOMINIO-LINHA
+                               TO WS-DOM-ITEM(WS-DOM-QTD)
+                       END-IF
+               END-READ
+            .
+            P021-FIM.
+
+      ****************** MONTANDO A CIFRA DE SUBSTITUICAO **************
+            P030-MONTA-CIFRA.
+               STRING "ABCDEFGHIJKLMNOPQRSTUVWXYZabcdefghijklmn"
+                          DELIMITED BY SIZE
+                      "opqrstuvwxyz0123456789!@#$%&*()-+_=.?{}`|"
+                          DELIMITED BY SIZE
+                      "/\][" DELIMITED BY SIZE
+                      INTO WS-ALFA-CLARO
+               END-STRING
+
+               STRING "RSTUVWXYZabcdefghijklmnopqrstuvwxyz01234"
+                          DELIMITED BY SIZE
+                      "56789!@#$%&*()-+_=.?{}`|/\][ABCDEFGHIJKL"
+                          DELIMITED BY SIZE
+                      "MNOPQ" DELIMITED BY SIZE
+                      INTO WS-ALFA-CODIF
+               END-STRING
+            .
+            P030-FIM.
+
             P000-ERRO.
                DISPLAY "**********************************************"
                DISPLAY "*              DADO INCORRENTO                *"
@@ -68,7 +229,7 @@
                DISPLAY "* Verfique se:                                *"
                DISPLAY "* - Seu nome tem pelo menos 2 palavras        *"
                DISPLAY "* - Sua senha tem: 8 caracteres, 1 numero,    *"
-               DISPLAY "*  1 letra maiuscula, 1 letra minúscula       *"
+               DISPLAY "*  1 letra maiuscula, 1 letra minuscula       *"
                DISPLAY "*  e um caracter especial                     *"
                DISPLAY "* - Seu E-Mail tem: 10 caracteres, um '@'     *"
                DISPLAY "*  um caractere antes do '@' e pertence       *"
@@ -81,12 +242,38 @@
                DISPLAY "**********************************************"
                PERFORM P100-DADOS
             .
+
+            P050-MENU.
+               DISPLAY " "
+               DISPLAY "============ CADASTRO DE USUARIOS ============"
+               DISPLAY "1 - Incluir novo contato"
+               DISPLAY "2 - Alterar contato existente"
+               DISPLAY "3 - Excluir contato"
+               DISPLAY "4 - Sair"
+               DISPLAY "Escolha uma opcao: "
+               ACCEPT WS-OPCAO
+
+               EVALUATE TRUE
+                   WHEN OPCAO-INCLUIR
+                       PERFORM P100-DADOS THRU P100-FIM
+                   WHEN OPCAO-ALTERAR
+                       PERFORM P200-ALTERA THRU P200-FIM
+                   WHEN OPCAO-EXCLUIR
+                       PERFORM P300-EXCLUI THRU P300-FIM
+                   WHEN OPCAO-SAIR
+                       SET EXIT-OK TO TRUE
+                   WHEN OTHER
+                       DISPLAY "Opcao invalida."
+               END-EVALUATE
+            .
+            P050-FIM.
+
             P100-DADOS.
                SET FS-OK               TO TRUE
                SET EOF-OK              TO FALSE
 
-               DISPLAY "Informe seu ID: "
-               ACCEPT WS-ID-USUARIO
+               PERFORM P110-PROXIMO-ID THRU P110-FIM
+               DISPLAY "ID atribuido: " WS-ID-USUARIO
 
                DISPLAY "Informe seu nome e sobrenome: "
                ACCEPT WS-NOME.
@@ -124,7 +311,14 @@
                    PERFORM P000-ERRO
                END-IF
 
-               IF WS-DOMAIN IS NOT EQUAL TO WS-BRA AND WS-CAP THEN
+               SET DOMINIO-ACHADO TO FALSE
+               SET WS-DOM-IDX TO 1
+               SEARCH WS-DOM-ITEM
+                   WHEN WS-DOM-ITEM(WS-DOM-IDX) EQUAL WS-DOMAIN
+                       SET DOMINIO-ACHADO TO TRUE
+               END-SEARCH
+
+               IF NOT DOMINIO-ACHADO THEN
                    PERFORM P000-ERRO
                END-IF
 
@@ -155,8 +349,8 @@
                END-IF
 
                INSPECT WS-PASSWORD TALLYING WS-SPECIAL-CHAR
-               FOR ALL "!" "@" "#" "$" "%" "¨" "&" "*" "(" ")" "-" "+"
-               "_" "=" "." "?" "{" "}" "´" "`" "|" "/" "\" "]" "["
+               FOR ALL "!" "@" "#" "$" "%" "&" "*" "(" ")" "-" "+"
+               "_" "=" "." "?" "{" "}" "`" "|" "/" "\" "]" "["
                IF WS-SPECIAL-CHAR IS LESS THAN 1 THEN
                    PERFORM P000-ERRO
                END-IF
@@ -178,32 +372,259 @@
 
                IF FS-OK THEN
                    MOVE WS-NOME            TO NOME
-                   MOVE WS-PASSWORD        TO PASSWORD
+                   MOVE WS-PASSWORD        TO WS-SENHA-COD
+                   INSPECT WS-SENHA-COD
+                       CONVERTING WS-ALFA-CLARO TO WS-ALFA-CODIF
+                   MOVE WS-SENHA-COD       TO SENHA-USUARIO
                    MOVE WS-EMAIL           TO EMAIL
                    MOVE WS-PHONE           TO PHONE
                    MOVE WS-ID-USUARIO      TO ID-USUARIO
+                   SET USUARIO-ATIVO       TO TRUE
 
                    WRITE DADOS
                        INVALID KEY
                            DISPLAY "Contato já cadastrado."
                        NOT INVALID KEY
                            DISPLAY "Contado gravado com sucesso!"
+                           SET AUD-OP-INCLUSAO TO TRUE
+                           PERFORM P700-AUDITORIA THRU P700-FIM
               ELSE
                        DISPLAY "Erro ao abrir o arquivo de usuarios."
                        DISPLAY "FILE STATUS: " WS-FS
               END-IF
 
               CLOSE USUARIOS
+            .
+            P100-FIM.
 
+      ****************** ATRIBUINDO O PROXIMO ID LIVRE *****************
+            P110-PROXIMO-ID.
+               SET FS-OK               TO TRUE
+               SET EOF-OK              TO FALSE
+               MOVE ZEROS              TO WS-PROX-ID
 
+               OPEN INPUT USUARIOS
 
-               DISPLAY WS-COUNT
-               DISPLAY "Deseja continuar? <digite qualquer tecla> "
-               DISPLAY "Digite <F> para sair."
-               ACCEPT WS-EXIT
+               IF WS-FS EQUAL 35 THEN
+                   SET EOF-OK          TO TRUE
+               ELSE
+                   IF FS-OK THEN
+                       PERFORM UNTIL EOF-OK
+                          READ USUARIOS NEXT INTO WS-DADOS
+                              AT END
+                                  SET EOF-OK TO TRUE
+                              NOT AT END
+                                  IF WS-ID-USUARIO GREATER WS-PROX-ID
+                                      MOVE WS-ID-USUARIO TO WS-PROX-ID
+                                  END-IF
+                          END-READ
+                       END-PERFORM
+                   END-IF
+               END-IF
 
+               CLOSE USUARIOS
+
+               ADD 1                   TO WS-PROX-ID
+               MOVE WS-PROX-ID         TO WS-ID-USUARIO
             .
-            P100-FIM.
+            P110-FIM.
+
+            P200-ALTERA.
+               SET FS-OK               TO TRUE
+
+               DISPLAY "Informe o ID do usuario a alterar: "
+               ACCEPT WS-ID-USUARIO
+
+               OPEN I-O USUARIOS
+
+               IF FS-OK THEN
+                   MOVE WS-ID-USUARIO TO ID-USUARIO
+                   READ USUARIOS
+                       INVALID KEY
+                           DISPLAY "Contato não encontrado."
+                       NOT INVALID KEY
+                           DISPLAY "Dados atuais:"
+                           DISPLAY "Nome....: " NOME
+                           DISPLAY "E-mail..: " EMAIL
+                           DISPLAY "Telefone: " PHONE
+
+                           DISPLAY "Novo nome (ENTER mantem): "
+                           ACCEPT WS-NOME
+                           DISPLAY "Novo e-mail (ENTER mantem): "
+                           ACCEPT WS-EMAIL
+                           DISPLAY "Novo telefone (ENTER mantem): "
+                           ACCEPT WS-PHONE
+
+                           PERFORM P210-VALIDA-ALTERACAO THRU P210-FIM
+
+                           IF ALT-VALIDO THEN
+                               IF WS-NOME IS NOT EQUAL TO SPACES THEN
+                                   MOVE WS-NOME TO NOME
+                               END-IF
+                               IF WS-EMAIL IS NOT EQUAL TO SPACES THEN
+                                   MOVE WS-EMAIL TO EMAIL
+                               END-IF
+                               IF WS-PHONE IS NOT EQUAL TO ZEROS THEN
+                                   MOVE WS-PHONE TO PHONE
+                               END-IF
+
+                               REWRITE DADOS
+                                   INVALID KEY
+                                       DISPLAY
+                                        "Erro ao alterar o contato."
+                                   NOT INVALID KEY
+                                       DISPLAY
+                                        "Contato alterado com sucesso!"
+                                       SET AUD-OP-ALTERACAO TO TRUE
+                                       PERFORM P700-AUDITORIA
+                                           THRU P700-FIM
+                               END-REWRITE
+                           ELSE
+                               DISPLAY
+                                "Contato nao alterado: dados invalidos."
+                           END-IF
+                   END-READ
+              ELSE
+                   DISPLAY "Erro ao abrir o arquivo de usuarios."
+                   DISPLAY "FILE STATUS: " WS-FS
+              END-IF
+
+              CLOSE USUARIOS
+            .
+            P200-FIM.
+
+      ****************** VALIDANDO OS DADOS ALTERADOS ******************
+            P210-VALIDA-ALTERACAO.
+               SET ALT-VALIDO TO TRUE
+
+               IF WS-NOME IS NOT EQUAL TO SPACES THEN
+                   UNSTRING WS-NOME DELIMITED BY " " INTO
+                       WS-NAME
+                       WS-LAST-NAME
+                   END-UNSTRING
+                   IF WS-LAST-NAME IS EQUAL " " THEN
+                       SET ALT-VALIDO TO FALSE
+                       DISPLAY
+                        "Nome invalido: informe nome e sobrenome."
+                   END-IF
+               END-IF
+
+               IF WS-EMAIL IS NOT EQUAL TO SPACES THEN
+                   UNSTRING WS-EMAIL DELIMITED BY "@" INTO
+                       WS-USER
+                       WS-DOMAIN
+                   END-UNSTRING
+
+                   IF WS-EMAIL IS LESS THAN 10 THEN
+                       SET ALT-VALIDO TO FALSE
+                       DISPLAY "E-mail invalido: tamanho insuficiente."
+                   END-IF
+
+                   IF WS-USER IS LESS THAN 1 THEN
+                       SET ALT-VALIDO TO FALSE
+                       DISPLAY
+                        "E-mail invalido: falta usuario antes do @."
+                   END-IF
+
+                   SET DOMINIO-ACHADO TO FALSE
+                   SET WS-DOM-IDX TO 1
+                   SEARCH WS-DOM-ITEM
+                       WHEN WS-DOM-ITEM(WS-DOM-IDX) EQUAL WS-DOMAIN
+                           SET DOMINIO-ACHADO TO TRUE
+                   END-SEARCH
+
+                   IF NOT DOMINIO-ACHADO THEN
+                       SET ALT-VALIDO TO FALSE
+                       DISPLAY "E-mail invalido: dominio nao permitido."
+                   END-IF
+               END-IF
+
+               IF WS-PHONE IS NOT EQUAL TO ZEROS THEN
+                   IF (WS-PHONE IS LESS THAN 11 OR GREATER THAN 12) THEN
+                       SET ALT-VALIDO TO FALSE
+                       DISPLAY "Telefone fora do tamanho esperado."
+                   END-IF
+               END-IF
+            .
+            P210-FIM.
+
+            P300-EXCLUI.
+               SET FS-OK               TO TRUE
+
+               DISPLAY "Informe o ID do usuario a excluir: "
+               ACCEPT WS-ID-USUARIO
+
+               OPEN I-O USUARIOS
+
+               IF FS-OK THEN
+                   MOVE WS-ID-USUARIO TO ID-USUARIO
+                   READ USUARIOS
+                       INVALID KEY
+                           DISPLAY "Contato não encontrado."
+                       NOT INVALID KEY
+                           IF USUARIO-INATIVO THEN
+                               DISPLAY "Contato ja esta inativo."
+                           ELSE
+                               DISPLAY "Nome....: " NOME
+                               DISPLAY "E-mail..: " EMAIL
+                               DISPLAY "Confirma a exclusao? (S/N): "
+                               ACCEPT WS-CONFIRMA
+                               IF WS-CONFIRMA EQUAL "S" OR
+                                  WS-CONFIRMA EQUAL "s" THEN
+                                   SET USUARIO-INATIVO TO TRUE
+                                   REWRITE DADOS
+                                       INVALID KEY
+                                           DISPLAY
+                                            "Erro ao excluir o contato."
+                                       NOT INVALID KEY
+                                           DISPLAY
+                                        "Contato excluído com sucesso!"
+                                           SET AUD-OP-EXCLUSAO TO TRUE
+                                           PERFORM P700-AUDITORIA
+                                               THRU P700-FIM
+                                   END-REWRITE
+                               ELSE
+                                   DISPLAY "Exclusão cancelada."
+                               END-IF
+                           END-IF
+                   END-READ
+              ELSE
+                   DISPLAY "Erro ao abrir o arquivo de usuarios."
+                   DISPLAY "FILE STATUS: " WS-FS
+              END-IF
+
+              CLOSE USUARIOS
+            .
+            P300-FIM.
+
+      ****************** GRAVANDO A TRILHA DE AUDITORIA ****************
+            P700-AUDITORIA.
+               ACCEPT WS-AUD-DATA FROM DATE YYYYMMDD
+               ACCEPT WS-AUD-HORA FROM TIME
+               ACCEPT WS-AUD-OPERADOR FROM ENVIRONMENT "USERNAME"
+               IF WS-AUD-OPERADOR EQUAL SPACES THEN
+                   ACCEPT WS-AUD-OPERADOR FROM ENVIRONMENT "USER"
+               END-IF
+
+               MOVE WS-ID-USUARIO    TO AUDIT-ID
+               MOVE WS-AUD-OP        TO AUDIT-OPERACAO
+               MOVE WS-AUD-DATA      TO AUDIT-DATA
+               MOVE WS-AUD-HORA      TO AUDIT-HORA
+               MOVE WS-AUD-OPERADOR  TO AUDIT-OPERADOR
+
+               OPEN EXTEND AUDITORIA
+               IF WS-FS-AUD EQUAL 35 THEN
+                   OPEN OUTPUT AUDITORIA
+               END-IF
+
+               IF FS-OK-AUD THEN
+                   WRITE AUDIT-REC
+               END-IF
+
+               CLOSE AUDITORIA
+            .
+            P700-FIM.
+
             P999-FIM.
             STOP RUN.
        END PROGRAM CADASTRO.
