@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: AUDITREC
+      * Purpose:  Registro de auditoria das alteracoes em USUARIOS.DAT
+      ******************************************************************
+       01  AUDIT-REC.
+           05  AUDIT-ID            PIC 9(05).
+           05  AUDIT-OPERACAO      PIC X(01).
+               88  AUDIT-INCLUSAO      VALUE "I".
+               88  AUDIT-ALTERACAO     VALUE "A".
+               88  AUDIT-EXCLUSAO      VALUE "E".
+           05  AUDIT-DATA          PIC X(08).
+           05  AUDIT-HORA          PIC X(08).
+           05  AUDIT-OPERADOR      PIC X(20).
