@@ -3,6 +3,22 @@
       * Date: 26/01/2023
       * Purpose:CADASTRAR USUARIOS
       * Tectonics: cobc
+      *----------------------------------------------------------------
+      * Historico de alteracoes:
+      * 09/08/2026 GC - Menu de consulta: listagem completa, consulta
+      *                 direta por ID e pesquisa por nome.
+      * 09/08/2026 GC - Caminho de USUARIOS.DAT resolvido em tempo de
+      *                 execucao (variavel de ambiente USUARIOS_DAT ou
+      *                 arquivo de parametros CADPARM.DAT), em vez de
+      *                 fixo em tempo de compilacao.
+      * 09/08/2026 GC - Filtro de ativos/inativos/todos na listagem
+      *                 completa, para refletir a exclusao logica.
+      * 09/08/2026 GC - Relatorio de estatisticas: total de usuarios e
+      *                 contagem por dominio de e-mail.
+      * 09/08/2026 GC - ID-USUARIO ampliado para 5 digitos, acompanhando
+      *                 a mesma mudanca no CADASTRO.
+      * 09/08/2026 GC - Corrigido tamanho de WS-DADOS (curto para a
+      *                 REDEFINES, o que zerava o ID lido e o status).
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LISTAR.
@@ -13,34 +29,84 @@
             DECIMAL-POINT IS COMMA.
             INPUT-OUTPUT SECTION.
             FILE-CONTROL.
-                SELECT USUARIOS ASSIGN TO
-                "C:\Users\gasilva\PROJETO001\USUARIOS.DAT"
-                ORGANISATION IS INDEXED
-                ACCESS  MODE IS SEQUENTIAL
+                SELECT USUARIOS ASSIGN DYNAMIC WS-USUARIOS-PATH
+                ORGANIZATION IS INDEXED
+                ACCESS  MODE IS DYNAMIC
                 RECORD  KEY  IS ID-USUARIO
                 FILE STATUS  IS WS-FS.
 
+                SELECT PARAMETROS ASSIGN TO "CADPARM.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS  IS WS-FS-PARM.
+
+                SELECT DOMINIOS ASSIGN TO "DOMINIOS.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS  IS WS-FS-DOM.
+
 
        DATA DIVISION.
        FILE SECTION.
        FD USUARIOS.
            COPY LAYOUT.
+       FD PARAMETROS.
+       01 PARM-LINHA               PIC X(100).
+       FD DOMINIOS.
+       01 DOMINIO-LINHA            PIC X(20).
        WORKING-STORAGE SECTION.
-       01 WS-DADOS                PIC X(220) VALUE SPACES.
+       77 WS-USUARIOS-PATH         PIC X(100) VALUE SPACES.
+       77 WS-FS-PARM               PIC 99.
+          88 FS-OK-PARM            VALUE 0.
+       77 WS-FS-DOM                PIC 99.
+          88 FS-OK-DOM             VALUE 0.
+       77 WS-EOF-DOM               PIC X.
+          88 EOF-OK-DOM            VALUE "S" FALSE "N".
+       77 WS-DOMINIO-OK            PIC X.
+          88 DOMINIO-ACHADO        VALUE "S" FALSE "N".
+       01 WS-TABELA-DOMINIOS.
+          05 WS-DOM-QTD            PIC 9(003) VALUE ZEROS.
+          05 WS-DOM-ITEM           PIC X(20)
+                                    OCCURS 1 TO 20 TIMES
+                                    DEPENDING ON WS-DOM-QTD
+                                    INDEXED BY WS-DOM-IDX.
+       01 WS-DOM-CONTAGEM.
+          05 WS-DOM-COUNT          PIC 9(005) VALUE ZEROS
+                                    OCCURS 20 TIMES.
+       77 WS-DOM-OUTROS            PIC 9(005) VALUE ZEROS.
+       77 WS-TOTAL-USUARIOS        PIC 9(005) VALUE ZEROS.
+       77 WS-DATA-HOJE             PIC 9(008).
+       01 WS-DADOS                PIC X(226) VALUE SPACES.
        01 FILLER REDEFINES WS-DADOS.
           03 WS-NOME              PIC X(100).
           03 WS-PASSWORD          PIC X(8).
           03 WS-EMAIL             PIC X(100).
           03 WS-PHONE             PIC 9(12).
-          03 WS-ID-USUARIO        PIC 99.
+          03 WS-ID-USUARIO        PIC 9(05).
+          03 WS-STATUS            PIC X.
+             88 WS-STATUS-ATIVO       VALUE "A".
+             88 WS-STATUS-INATIVO     VALUE "I".
+       77 WS-FILTRO                PIC X.
+          88 FILTRO-ATIVOS        VALUE "1".
+          88 FILTRO-INATIVOS      VALUE "2".
+          88 FILTRO-TODOS         VALUE "3".
+       77 WS-MOSTRA                PIC X.
+          88 MOSTRA-OK            VALUE "S" FALSE "N".
        77 WS-FS                   PIC 99.
           88 FS-OK                VALUE 0.
        77 WS-OPCAO                PIC X.
+          88 OPCAO-LISTAR         VALUE "1".
+          88 OPCAO-CONSULTA       VALUE "2".
+          88 OPCAO-PESQUISA       VALUE "3".
+          88 OPCAO-ESTATISTICAS   VALUE "4".
+          88 OPCAO-SAIR           VALUE "5".
        77 WS-COUNT                PIC 9(003) VALUE ZEROS.
        77 WS-EOF                  PIC X.
           88 EOF-OK               VALUE "S" FALSE "N".
        77 WS-EXIT                 PIC X.
           88 EXIT-OK              VALUE "F" FALSE "N".
+       77 WS-BUSCA                PIC X(50).
+       77 WS-BUSCA-LEN            PIC 9(003).
+       77 WS-TRAIL                PIC 9(003).
+       77 WS-MATCH                PIC 9(003).
        01 CHARS.
            03 WS-NAME             PIC X(20).
            03 WS-LAST-NAME        PIC X(20).
@@ -61,35 +127,147 @@
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY "***   LISTA DE CONTATOS     ***"
+            PERFORM P010-CAMINHO       THRU P010-FIM
+            PERFORM P020-CARREGA-DOMINIOS THRU P020-FIM
             SET EXIT-OK                TO FALSE
-            PERFORM P300-CADASTRA      THRU P300-FIM
+            PERFORM P050-MENU          THRU P050-FIM UNTIL EXIT-OK
             PERFORM P900-FIM
             .
 
+      ****************** RESOLVENDO O CAMINHO DE USUARIOS.DAT **********
+       P010-CAMINHO.
+            MOVE SPACES TO WS-USUARIOS-PATH
+            ACCEPT WS-USUARIOS-PATH FROM ENVIRONMENT "USUARIOS_DAT"
+
+            IF WS-USUARIOS-PATH EQUAL SPACES THEN
+                OPEN INPUT PARAMETROS
+                IF FS-OK-PARM THEN
+                    READ PARAMETROS INTO WS-USUARIOS-PATH
+                        AT END
+                            CONTINUE
+                    END-READ
+                    CLOSE PARAMETROS
+                END-IF
+            END-IF
+
+            IF WS-USUARIOS-PATH EQUAL SPACES THEN
+                MOVE "C:\Users\gasilva\PROJETO001\USUARIOS.DAT"
+                    TO WS-USUARIOS-PATH
+            END-IF
+            .
+            P010-FIM.
+
+      ****************** CARREGANDO OS DOMINIOS DE E-MAIL **************
+       P020-CARREGA-DOMINIOS.
+            SET EOF-OK-DOM       TO FALSE
+            MOVE ZEROS           TO WS-DOM-QTD
+
+            OPEN INPUT DOMINIOS
+            IF FS-OK-DOM THEN
+                PERFORM P021-LE-DOMINIO THRU P021-FIM
+                    UNTIL EOF-OK-DOM
+                CLOSE DOMINIOS
+            END-IF
+
+            IF WS-DOM-QTD EQUAL ZEROS THEN
+                MOVE 1              TO WS-DOM-QTD
+                MOVE WS-BRA         TO WS-DOM-ITEM(1)
+                MOVE 2              TO WS-DOM-QTD
+                MOVE WS-CAP         TO WS-DOM-ITEM(2)
+            END-IF
+            .
+            P020-FIM.
+
+       P021-LE-DOMINIO.
+            READ DOMINIOS INTO DOMINIO-LINHA
+                AT END
+                    SET EOF-OK-DOM TO TRUE
+                NOT AT END
+                    IF WS-DOM-QTD LESS THAN 20 THEN
+                        ADD 1 TO WS-DOM-QTD
+                        MOVE DOMINIO-LINHA
+                            TO WS-DOM-ITEM(WS-DOM-QTD)
+                    END-IF
+            END-READ
+            .
+            P021-FIM.
+
+       P050-MENU.
+            DISPLAY " "
+            DISPLAY "============ CONSULTA DE CONTATOS ============"
+            DISPLAY "1 - Listar todos os contatos"
+            DISPLAY "2 - Consultar contato por ID"
+            DISPLAY "3 - Pesquisar contato por nome"
+            DISPLAY "4 - Estatisticas de cadastro"
+            DISPLAY "5 - Sair"
+            DISPLAY "Escolha uma opcao: "
+            ACCEPT WS-OPCAO
+
+            EVALUATE TRUE
+                WHEN OPCAO-LISTAR
+                    PERFORM P300-CADASTRA THRU P300-FIM
+                WHEN OPCAO-CONSULTA
+                    PERFORM P400-CONSULTA THRU P400-FIM
+                WHEN OPCAO-PESQUISA
+                    PERFORM P500-PESQUISA THRU P500-FIM
+                WHEN OPCAO-ESTATISTICAS
+                    PERFORM P600-ESTATISTICAS THRU P600-FIM
+                WHEN OPCAO-SAIR
+                    SET EXIT-OK TO TRUE
+                WHEN OTHER
+                    DISPLAY "Opcao invalida."
+            END-EVALUATE
+            .
+            P050-FIM.
+
        P300-CADASTRA.
             SET EOF-OK             TO FALSE
             SET FS-OK              TO TRUE
             SET WS-COUNT           TO 0.
 
+            DISPLAY "Filtrar por: 1-Ativos 2-Inativos 3-Todos: "
+            ACCEPT WS-FILTRO
+            IF NOT FILTRO-ATIVOS AND NOT FILTRO-INATIVOS
+                                 AND NOT FILTRO-TODOS THEN
+                SET FILTRO-TODOS TO TRUE
+            END-IF
+
             OPEN INPUT USUARIOS
 
 
       *LOGICA DE LEITURA
             IF FS-OK THEN
                PERFORM UNTIL EOF-OK
-                  READ USUARIOS INTO WS-DADOS
+                  READ USUARIOS NEXT INTO WS-DADOS
                        AT END
                           SET EOF-OK TO TRUE
                        NOT AT END
-                           ADD 1 TO  WS-COUNT
-                       DISPLAY "ID: "       WS-ID-USUARIO
-                       DISPLAY "Nome: "     WS-NOME
-                       DISPLAY "Telefone: " WS-PHONE
-                       DISPLAY "E-mail: "   WS-EMAIL
-                       DISPLAY "Senha: "    WS-PASSWORD
-                       DISPLAY "----------*------------"
+                           SET MOSTRA-OK TO TRUE
+                           IF FILTRO-ATIVOS AND WS-STATUS-INATIVO THEN
+                               SET MOSTRA-OK TO FALSE
+                           END-IF
+                           IF FILTRO-INATIVOS AND WS-STATUS-ATIVO THEN
+                               SET MOSTRA-OK TO FALSE
+                           END-IF
+                           IF MOSTRA-OK THEN
+                               ADD 1 TO  WS-COUNT
+                               DISPLAY "ID: "       WS-ID-USUARIO
+                               DISPLAY "Nome: "     WS-NOME
+                               DISPLAY "Telefone: " WS-PHONE
+                               DISPLAY "E-mail: "   WS-EMAIL
+                               DISPLAY "Senha: "    "********"
+                               IF WS-STATUS-ATIVO THEN
+                                   DISPLAY "Status: " "ATIVO"
+                               ELSE
+                                   DISPLAY "Status: " "INATIVO"
+                               END-IF
+                               DISPLAY "----------*------------"
+                           END-IF
                   END-READ
                   END-PERFORM
+               IF WS-COUNT EQUAL 0 THEN
+                   DISPLAY "Nenhum contato encontrado para o filtro."
+               END-IF
             ELSE
                  DISPLAY "ERRO AO ABRIR O ARQUIVO DE CONTATOS."
                  DISPLAY "FILE STATUS: " WS-FS
@@ -101,6 +279,162 @@
 
             .
             P300-FIM.
+
+       P400-CONSULTA.
+            SET FS-OK              TO TRUE
+
+            DISPLAY "Informe o ID do usuario: "
+            ACCEPT WS-ID-USUARIO
+
+            OPEN INPUT USUARIOS
+
+            IF FS-OK THEN
+                MOVE WS-ID-USUARIO TO ID-USUARIO
+                READ USUARIOS
+                    INVALID KEY
+                        DISPLAY "Contato não encontrado."
+                    NOT INVALID KEY
+                        DISPLAY "ID: "       ID-USUARIO
+                        DISPLAY "Nome: "     NOME
+                        DISPLAY "Telefone: " PHONE
+                        DISPLAY "E-mail: "   EMAIL
+                        DISPLAY "Senha: "    "********"
+                        IF USUARIO-ATIVO THEN
+                            DISPLAY "Status: " "ATIVO"
+                        ELSE
+                            DISPLAY "Status: " "INATIVO"
+                        END-IF
+                        DISPLAY "----------*------------"
+                END-READ
+            ELSE
+                DISPLAY "ERRO AO ABRIR O ARQUIVO DE CONTATOS."
+                DISPLAY "FILE STATUS: " WS-FS
+            END-IF
+
+            CLOSE USUARIOS
+            .
+            P400-FIM.
+
+       P500-PESQUISA.
+            SET EOF-OK             TO FALSE
+            SET FS-OK              TO TRUE
+            SET WS-COUNT           TO 0
+
+            DISPLAY "Informe parte do nome a pesquisar: "
+            ACCEPT WS-BUSCA
+
+            MOVE 50 TO WS-BUSCA-LEN
+            INSPECT WS-BUSCA TALLYING WS-TRAIL FOR TRAILING SPACES
+            SUBTRACT WS-TRAIL FROM WS-BUSCA-LEN
+
+            OPEN INPUT USUARIOS
+
+            IF FS-OK THEN
+                IF WS-BUSCA-LEN GREATER THAN 0 THEN
+                    PERFORM UNTIL EOF-OK
+                       READ USUARIOS NEXT INTO WS-DADOS
+                            AT END
+                               SET EOF-OK TO TRUE
+                            NOT AT END
+                               MOVE 0 TO WS-MATCH
+                               INSPECT WS-NOME TALLYING WS-MATCH
+                                   FOR ALL WS-BUSCA(1:WS-BUSCA-LEN)
+                               IF WS-MATCH GREATER THAN 0 THEN
+                                   ADD 1 TO WS-COUNT
+                                   DISPLAY "ID: "       WS-ID-USUARIO
+                                   DISPLAY "Nome: "     WS-NOME
+                                   DISPLAY "Telefone: " WS-PHONE
+                                   DISPLAY "E-mail: "   WS-EMAIL
+                                   IF WS-STATUS-ATIVO THEN
+                                       DISPLAY "Status: " "ATIVO"
+                                   ELSE
+                                       DISPLAY "Status: " "INATIVO"
+                                   END-IF
+                                   DISPLAY "----------*------------"
+                               END-IF
+                       END-READ
+                       END-PERFORM
+                    IF WS-COUNT EQUAL 0 THEN
+                        DISPLAY "Nenhum contato encontrado."
+                    END-IF
+                ELSE
+                    DISPLAY "Informe ao menos um caractere."
+                END-IF
+            ELSE
+                DISPLAY "ERRO AO ABRIR O ARQUIVO DE CONTATOS."
+                DISPLAY "FILE STATUS: " WS-FS
+            END-IF
+
+            CLOSE USUARIOS
+            .
+            P500-FIM.
+
+      ****************** ESTATISTICAS DE CADASTRO *********************
+       P600-ESTATISTICAS.
+            SET EOF-OK             TO FALSE
+            SET FS-OK              TO TRUE
+            INITIALIZE WS-DOM-CONTAGEM
+            MOVE ZEROS              TO WS-DOM-OUTROS
+            MOVE ZEROS              TO WS-TOTAL-USUARIOS
+
+            OPEN INPUT USUARIOS
+
+            IF FS-OK THEN
+                PERFORM UNTIL EOF-OK
+                   READ USUARIOS NEXT INTO WS-DADOS
+                        AT END
+                           SET EOF-OK TO TRUE
+                        NOT AT END
+                           ADD 1 TO WS-TOTAL-USUARIOS
+                           UNSTRING WS-EMAIL DELIMITED BY "@" INTO
+                               WS-USER
+                               WS-DOMAIN
+                           END-UNSTRING
+                           SET DOMINIO-ACHADO TO FALSE
+                           SET WS-DOM-IDX TO 1
+                           SEARCH WS-DOM-ITEM
+                               WHEN WS-DOM-ITEM(WS-DOM-IDX)
+                                       EQUAL WS-DOMAIN
+                                   SET DOMINIO-ACHADO TO TRUE
+                                   ADD 1
+                                       TO WS-DOM-COUNT(WS-DOM-IDX)
+                           END-SEARCH
+                           IF NOT DOMINIO-ACHADO THEN
+                               ADD 1 TO WS-DOM-OUTROS
+                           END-IF
+                   END-READ
+                   END-PERFORM
+
+                ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+
+                DISPLAY " "
+                DISPLAY "======= ESTATISTICAS DE CADASTRO ======="
+                DISPLAY "Data...................: " WS-DATA-HOJE
+                DISPLAY "Total de usuarios......: " WS-TOTAL-USUARIOS
+                DISPLAY "-----------------------------------------"
+                DISPLAY "Cadastros por dominio de e-mail:"
+                PERFORM P610-IMPRIME-DOMINIO THRU P610-FIM
+                    VARYING WS-DOM-IDX FROM 1 BY 1
+                    UNTIL WS-DOM-IDX GREATER THAN WS-DOM-QTD
+                IF WS-DOM-OUTROS GREATER THAN ZEROS THEN
+                    DISPLAY "Outros dominios........: " WS-DOM-OUTROS
+                END-IF
+                DISPLAY "========================================="
+            ELSE
+                DISPLAY "ERRO AO ABRIR O ARQUIVO DE CONTATOS."
+                DISPLAY "FILE STATUS: " WS-FS
+            END-IF
+
+            CLOSE USUARIOS
+            .
+            P600-FIM.
+
+       P610-IMPRIME-DOMINIO.
+            DISPLAY WS-DOM-ITEM(WS-DOM-IDX) ": "
+                WS-DOM-COUNT(WS-DOM-IDX)
+            .
+            P610-FIM.
+
             P900-FIM.
             STOP RUN.
        END PROGRAM LISTAR.
