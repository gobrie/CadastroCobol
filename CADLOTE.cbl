@@ -0,0 +1,518 @@
+      ******************************************************************
+      * Author:GABRIEL CERQUEIRA
+      * Date: 09/08/2026
+      * Purpose:CARGA EM LOTE DE USUARIOS
+      * Tectonics: cobc
+      *----------------------------------------------------------------
+      * Historico de alteracoes:
+      * 09/08/2026 GC - Programa criado: le um arquivo delimitado com
+      *                 NOME/SENHA/EMAIL/TELEFONE/ID, valida cada linha
+      *                 com as mesmas regras do CADASTRO e grava um
+      *                 relatorio de excecoes para as linhas rejeitadas.
+      * 09/08/2026 GC - Gravacao de trilha de auditoria (AUDITORIA.DAT)
+      *                 para cada contato incluido com sucesso.
+      * 09/08/2026 GC - Caminho de USUARIOS.DAT resolvido em tempo de
+      *                 execucao (variavel de ambiente USUARIOS_DAT ou
+      *                 arquivo de parametros CADPARM.DAT), em vez de
+      *                 fixo em tempo de compilacao.
+      * 09/08/2026 GC - ID-USUARIO ampliado para 5 digitos; a carga em
+      *                 lote continua exigindo o ID na propria linha.
+      * 09/08/2026 GC - Corrigido tamanho de WS-DADOS (curto para a
+      *                 REDEFINES) e a checagem de tamanho do telefone,
+      *                 que nunca rejeitava uma linha; operador da
+      *                 auditoria passou a vir de USERNAME (com USER
+      *                 como alternativa).
+      * 09/08/2026 GC - Removidos os dois caracteres acentuados da cifra
+      *                 de senha (estouravam o campo de 87 posicoes) e
+      *                 da lista de especiais aceitos, acompanhando o
+      *                 CADASTRO; abertura de LOTEREJ.DAT agora checada
+      *                 (cancela a carga se o relatorio nao abrir); e
+      *                 WS-CAMPOS limpo antes do UNSTRING de cada linha
+      *                 para uma linha curta nao herdar o ID anterior.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADLOTE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+            INPUT-OUTPUT SECTION.
+            FILE-CONTROL.
+                SELECT ENTRADA ASSIGN TO "LOTE.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS  IS WS-FS-ENT.
+
+                SELECT RELATORIO ASSIGN TO "LOTEREJ.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS  IS WS-FS-REL.
+
+                SELECT USUARIOS ASSIGN DYNAMIC WS-USUARIOS-PATH
+                ORGANIZATION IS INDEXED
+                ACCESS  MODE IS RANDOM
+                RECORD  KEY  IS ID-USUARIO
+                FILE STATUS  IS WS-FS.
+
+                SELECT AUDITORIA ASSIGN TO "AUDITORIA.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS  IS WS-FS-AUD.
+
+                SELECT PARAMETROS ASSIGN TO "CADPARM.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS  IS WS-FS-PARM.
+
+                SELECT DOMINIOS ASSIGN TO "DOMINIOS.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS  IS WS-FS-DOM.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ENTRADA.
+       01 ENTRADA-LINHA           PIC X(200).
+
+       FD RELATORIO.
+       01 RELATORIO-LINHA         PIC X(150).
+
+       FD USUARIOS.
+           COPY LAYOUT.
+
+       FD AUDITORIA.
+           COPY AUDITREC.
+
+       FD PARAMETROS.
+       01 PARM-LINHA               PIC X(100).
+
+       FD DOMINIOS.
+       01 DOMINIO-LINHA            PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       77 WS-USUARIOS-PATH         PIC X(100) VALUE SPACES.
+       77 WS-FS-PARM               PIC 99.
+          88 FS-OK-PARM            VALUE 0.
+       77 WS-FS-DOM                PIC 99.
+          88 FS-OK-DOM             VALUE 0.
+       77 WS-EOF-DOM               PIC X.
+          88 EOF-OK-DOM            VALUE "S" FALSE "N".
+       77 WS-DOMINIO-OK            PIC X.
+          88 DOMINIO-ACHADO        VALUE "S" FALSE "N".
+       01 WS-TABELA-DOMINIOS.
+          05 WS-DOM-QTD            PIC 9(003) VALUE ZEROS.
+          05 WS-DOM-ITEM           PIC X(20)
+                                    OCCURS 1 TO 20 TIMES
+                                    DEPENDING ON WS-DOM-QTD
+                                    INDEXED BY WS-DOM-IDX.
+       01 WS-DADOS                PIC X(226) VALUE SPACES.
+       01 FILLER REDEFINES WS-DADOS.
+          03 WS-NOME                  PIC X(100).
+          03 WS-PASSWORD              PIC X(8).
+          03 WS-EMAIL                 PIC X(100).
+          03 WS-PHONE                 PIC 9(12).
+          03 WS-ID-USUARIO            PIC 9(05).
+          03 WS-STATUS                PIC X.
+       01 WS-CAMPOS.
+          03 WS-C-NOME                PIC X(100).
+          03 WS-C-SENHA               PIC X(8).
+          03 WS-C-EMAIL               PIC X(100).
+          03 WS-C-PHONE               PIC X(12).
+          03 WS-C-ID                  PIC X(5).
+       77 WS-FS                   PIC 99.
+          88 FS-OK                VALUE 0.
+       77 WS-FS-ENT               PIC 99.
+          88 FS-OK-ENT            VALUE 0.
+       77 WS-FS-REL               PIC 99.
+          88 FS-OK-REL            VALUE 0.
+       77 WS-EOF                  PIC X.
+          88 EOF-OK               VALUE "S" FALSE "N".
+       77 WS-VALIDO               PIC X.
+          88 LINHA-VALIDA         VALUE "S".
+          88 LINHA-INVALIDA       VALUE "N".
+       77 WS-MOTIVO               PIC X(60).
+       77 WS-TOTAL                PIC 9(005) VALUE ZEROS.
+       77 WS-ACEITOS              PIC 9(005) VALUE ZEROS.
+       77 WS-REJEITADOS           PIC 9(005) VALUE ZEROS.
+       77 WS-FS-AUD               PIC 99.
+          88 FS-OK-AUD            VALUE 0.
+       01 WS-AUDITORIA-CTL.
+          05 WS-AUD-DATA          PIC 9(08).
+          05 WS-AUD-HORA          PIC 9(08).
+          05 WS-AUD-OPERADOR      PIC X(20).
+       01 CHARS.
+           03 WS-NAME              PIC X(20).
+           03 WS-LAST-NAME         PIC X(20).
+           03 WS-USER              PIC X(25).
+           03 WS-DOMAIN            PIC X(25).
+       01 AUXILIARES.
+           05 WS-COUNT-DOM         PIC X.
+           05 WS-BRA               PIC X(20) VALUE "bradesco.com".
+           05 WS-CAP               PIC X(20) VALUE "capgemini.com".
+       01 SENHA.
+           05 WS-UPPER-CASE          PIC 9.
+           05 WS-LOWER-CASE          PIC 9.
+           05 WS-SPECIAL-CHAR        PIC 9.
+           05 WS-NUMBER-ONLY         PIC 9.
+       77 WS-SENHA-COD             PIC X(8).
+       77 WS-ALFA-CLARO            PIC X(85).
+       77 WS-ALFA-CODIF            PIC X(85).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM P010-CAMINHO  THRU P010-FIM
+            PERFORM P020-CARREGA-DOMINIOS THRU P020-FIM
+            PERFORM P030-MONTA-CIFRA THRU P030-FIM
+            PERFORM P100-INICIO   THRU P100-FIM
+            PERFORM P200-PROCESSA THRU P200-FIM UNTIL EOF-OK
+            PERFORM P900-ENCERRA  THRU P900-FIM
+            PERFORM P999-FIM.
+
+      ****************** RESOLVENDO O CAMINHO DE USUARIOS.DAT **********
+            P010-CAMINHO.
+               MOVE SPACES TO WS-USUARIOS-PATH
+               ACCEPT WS-USUARIOS-PATH FROM ENVIRONMENT "USUARIOS_DAT"
+
+               IF WS-USUARIOS-PATH EQUAL SPACES THEN
+                   OPEN INPUT PARAMETROS
+                   IF FS-OK-PARM THEN
+                       READ PARAMETROS INTO WS-USUARIOS-PATH
+                           AT END
+                               CONTINUE
+                       END-READ
+                       CLOSE PARAMETROS
+                   END-IF
+               END-IF
+
+               IF WS-USUARIOS-PATH EQUAL SPACES THEN
+                   MOVE "C:\Users\gasilva\PROJETO001\USUARIOS.DAT"
+                       TO WS-USUARIOS-PATH
+               END-IF
+            .
+            P010-FIM.
+
+      ****************** CARREGANDO OS DOMINIOS DE E-MAIL **************
+            P020-CARREGA-DOMINIOS.
+               SET EOF-OK-DOM       TO FALSE
+               MOVE ZEROS           TO WS-DOM-QTD
+
+               OPEN INPUT DOMINIOS
+               IF FS-OK-DOM THEN
+                   PERFORM P022-LE-DOMINIO THRU P022-FIM
+                       UNTIL EOF-OK-DOM
+                   CLOSE DOMINIOS
+               END-IF
+
+               IF WS-DOM-QTD EQUAL ZEROS THEN
+                   MOVE 1              TO WS-DOM-QTD
+                   MOVE WS-BRA         TO WS-DOM-ITEM(1)
+                   MOVE 2              TO WS-DOM-QTD
+                   MOVE WS-CAP         TO WS-DOM-ITEM(2)
+               END-IF
+            .
+            P020-FIM.
+
+            P022-LE-DOMINIO.
+               READ DOMINIOS INTO DOMINIO-LINHA
+                   AT END
+                       SET EOF-OK-DOM TO TRUE
+                   NOT AT END
+                       IF WS-DOM-QTD LESS THAN 20 THEN
+                           ADD 1 TO WS-DOM-QTD
+                           MOVE DOMINIO-LINHA
+                               TO WS-DOM-ITEM(WS-DOM-QTD)
+                       END-IF
+               END-READ
+            .
+            P022-FIM.
+
+      ****************** MONTANDO A CIFRA DE SUBSTITUICAO **************
+            P030-MONTA-CIFRA.
+               STRING "ABCDEFGHIJKLMNOPQRSTUVWXYZabcdefghijklmn"
+                          DELIMITED BY SIZE
+                      "opqrstuvwxyz0123456789!@#$%&*()-+_=.?{}`|"
+                          DELIMITED BY SIZE
+                      "/\][" DELIMITED BY SIZE
+                      INTO WS-ALFA-CLARO
+               END-STRING
+
+               STRING "RSTUVWXYZabcdefghijklmnopqrstuvwxyz01234"
+                          DELIMITED BY SIZE
+                      "56789!@#$%&*()-+_=.?{}`|/\][ABCDEFGHIJKL"
+                          DELIMITED BY SIZE
+                      "MNOPQ" DELIMITED BY SIZE
+                      INTO WS-ALFA-CODIF
+               END-STRING
+            .
+            P030-FIM.
+
+            P100-INICIO.
+               SET EOF-OK              TO FALSE
+               MOVE ZEROS              TO WS-TOTAL
+               MOVE ZEROS              TO WS-ACEITOS
+               MOVE ZEROS              TO WS-REJEITADOS
+
+               OPEN INPUT  ENTRADA
+               OPEN OUTPUT RELATORIO
+               OPEN I-O    USUARIOS
+
+               IF WS-FS EQUAL 35 THEN
+                   OPEN OUTPUT USUARIOS
+               END-IF
+
+               IF FS-OK-REL THEN
+                   MOVE "ID;NOME;MOTIVO DA REJEICAO" TO RELATORIO-LINHA
+                   WRITE RELATORIO-LINHA
+               ELSE
+                   DISPLAY "Erro ao abrir o relatorio de excecoes."
+                   DISPLAY "FILE STATUS: " WS-FS-REL
+                   SET EOF-OK TO TRUE
+               END-IF
+
+               IF NOT FS-OK-ENT THEN
+                   DISPLAY "Erro ao abrir o arquivo de entrada."
+                   DISPLAY "FILE STATUS: " WS-FS-ENT
+                   SET EOF-OK TO TRUE
+               END-IF
+            .
+            P100-FIM.
+
+            P200-PROCESSA.
+               READ ENTRADA INTO ENTRADA-LINHA
+                   AT END
+                       SET EOF-OK TO TRUE
+                   NOT AT END
+                       PERFORM P210-VALIDA THRU P210-FIM
+               END-READ
+            .
+            P200-FIM.
+
+            P210-VALIDA.
+               ADD 1 TO WS-TOTAL
+               SET LINHA-VALIDA        TO TRUE
+               MOVE SPACES             TO WS-MOTIVO
+               MOVE SPACES             TO WS-CAMPOS
+
+               UNSTRING ENTRADA-LINHA DELIMITED BY ";" INTO
+                   WS-C-NOME
+                   WS-C-SENHA
+                   WS-C-EMAIL
+                   WS-C-PHONE
+                   WS-C-ID
+               END-UNSTRING
+
+               MOVE WS-C-NOME          TO WS-NOME
+               MOVE WS-C-SENHA         TO WS-PASSWORD
+               MOVE WS-C-EMAIL         TO WS-EMAIL
+               MOVE WS-C-PHONE         TO WS-PHONE
+               MOVE WS-C-ID            TO WS-ID-USUARIO
+
+               IF LINHA-VALIDA THEN
+                   PERFORM P300-VALIDA-NOME  THRU P300-FIM
+               END-IF
+               IF LINHA-VALIDA THEN
+                   PERFORM P400-VALIDA-EMAIL THRU P400-FIM
+               END-IF
+               IF LINHA-VALIDA THEN
+                   PERFORM P500-VALIDA-SENHA THRU P500-FIM
+               END-IF
+               IF LINHA-VALIDA THEN
+                   PERFORM P600-VALIDA-FONE  THRU P600-FIM
+               END-IF
+
+               IF LINHA-VALIDA THEN
+                   PERFORM P700-GRAVA        THRU P700-FIM
+               ELSE
+                   PERFORM P800-REJEITA      THRU P800-FIM
+               END-IF
+            .
+            P210-FIM.
+
+      ********************* VALIDANDO NOME *****************************
+            P300-VALIDA-NOME.
+               UNSTRING WS-NOME DELIMITED BY " " INTO
+                   WS-NAME
+                   WS-LAST-NAME
+               END-UNSTRING
+               IF WS-LAST-NAME IS EQUAL " " THEN
+                   SET LINHA-INVALIDA TO TRUE
+                   MOVE "Nome sem sobrenome" TO WS-MOTIVO
+               END-IF
+            .
+            P300-FIM.
+
+      *********************** VALIDANDO E-MAIL ************************
+            P400-VALIDA-EMAIL.
+               UNSTRING WS-EMAIL DELIMITED BY "@" INTO
+                   WS-USER
+                   WS-DOMAIN
+               END-UNSTRING
+
+               IF WS-EMAIL IS LESS THAN 10 THEN
+                   SET LINHA-INVALIDA TO TRUE
+                   MOVE "E-mail muito curto" TO WS-MOTIVO
+               END-IF
+
+               IF LINHA-VALIDA AND WS-USER IS LESS THAN 1 THEN
+                   SET LINHA-INVALIDA TO TRUE
+                   MOVE "E-mail sem usuario" TO WS-MOTIVO
+               END-IF
+
+               IF LINHA-VALIDA THEN
+                   SET DOMINIO-ACHADO TO FALSE
+                   SET WS-DOM-IDX TO 1
+                   SEARCH WS-DOM-ITEM
+                       WHEN WS-DOM-ITEM(WS-DOM-IDX) EQUAL WS-DOMAIN
+                           SET DOMINIO-ACHADO TO TRUE
+                   END-SEARCH
+
+                   IF NOT DOMINIO-ACHADO THEN
+                       SET LINHA-INVALIDA TO TRUE
+                       MOVE "Dominio de e-mail nao permitido"
+                           TO WS-MOTIVO
+                   END-IF
+               END-IF
+            .
+            P400-FIM.
+
+      *********************** VALIDANDO SENHA **************************
+            P500-VALIDA-SENHA.
+               IF WS-PASSWORD IS LESS THAN 8 THEN
+                   SET LINHA-INVALIDA TO TRUE
+                   MOVE "Senha com menos de 8 caracteres" TO WS-MOTIVO
+               END-IF
+
+               IF LINHA-VALIDA THEN
+                   INSPECT WS-PASSWORD TALLYING WS-UPPER-CASE
+                   FOR ALL "A" "B" "C" "D" "E" "F" "G" "H" "I" "J" "L"
+                   "M" "N" "O" "P" "Q" "R" "S" "T" "U" "V" "X" "Z" "Y"
+                   IF WS-UPPER-CASE IS LESS THAN 1 THEN
+                       SET LINHA-INVALIDA TO TRUE
+                       MOVE "Senha sem letra maiuscula" TO WS-MOTIVO
+                   END-IF
+               END-IF
+
+               IF LINHA-VALIDA THEN
+                   INSPECT WS-PASSWORD TALLYING WS-LOWER-CASE
+                   FOR ALL "a" "b" "c" "d" "e" "f" "g" "h" "i" "j" "l"
+                   "m" "n" "o" "p" "q" "r" "s" "t" "u" "v" "x" "z" "y"
+                   IF WS-LOWER-CASE IS LESS THAN 1 THEN
+                       SET LINHA-INVALIDA TO TRUE
+                       MOVE "Senha sem letra minuscula" TO WS-MOTIVO
+                   END-IF
+               END-IF
+
+               IF LINHA-VALIDA THEN
+                   INSPECT WS-PASSWORD TALLYING WS-NUMBER-ONLY
+                   FOR ALL "0" "1" "2" "3" "4" "5" "6" "7" "8" "9"
+                   IF WS-NUMBER-ONLY IS LESS THAN 1 THEN
+                       SET LINHA-INVALIDA TO TRUE
+                       MOVE "Senha sem numero" TO WS-MOTIVO
+                   END-IF
+               END-IF
+
+               IF LINHA-VALIDA THEN
+                   INSPECT WS-PASSWORD TALLYING WS-SPECIAL-CHAR
+                   FOR ALL "!" "@" "#" "$" "%" "&" "*" "(" ")" "-"
+                   "+" "_" "=" "." "?" "{" "}" "`" "|" "/" "\" "]"
+                   "["
+                   IF WS-SPECIAL-CHAR IS LESS THAN 1 THEN
+                       SET LINHA-INVALIDA TO TRUE
+                       MOVE "Senha sem caracter especial" TO WS-MOTIVO
+                   END-IF
+               END-IF
+            .
+            P500-FIM.
+
+      *********************** VALIDANDO TELEFONE ***********************
+            P600-VALIDA-FONE.
+               IF (WS-PHONE IS LESS THAN 11 OR GREATER THAN 12) THEN
+                   SET LINHA-INVALIDA TO TRUE
+                   MOVE "Telefone fora do tamanho esperado"
+                       TO WS-MOTIVO
+               END-IF
+            .
+            P600-FIM.
+
+      ********************** GRAVANDO OS DADOS *************************
+            P700-GRAVA.
+               IF FS-OK THEN
+                   MOVE WS-NOME            TO NOME
+                   MOVE WS-PASSWORD        TO WS-SENHA-COD
+                   INSPECT WS-SENHA-COD
+                       CONVERTING WS-ALFA-CLARO TO WS-ALFA-CODIF
+                   MOVE WS-SENHA-COD       TO SENHA-USUARIO
+                   MOVE WS-EMAIL           TO EMAIL
+                   MOVE WS-PHONE           TO PHONE
+                   MOVE WS-ID-USUARIO      TO ID-USUARIO
+                   SET USUARIO-ATIVO       TO TRUE
+
+                   WRITE DADOS
+                       INVALID KEY
+                           MOVE "Contato ja cadastrado" TO WS-MOTIVO
+                           PERFORM P800-REJEITA THRU P800-FIM
+                       NOT INVALID KEY
+                           ADD 1 TO WS-ACEITOS
+                           SET AUDIT-INCLUSAO TO TRUE
+                           PERFORM P750-AUDITORIA THRU P750-FIM
+                   END-WRITE
+               ELSE
+                   MOVE "Erro ao acessar USUARIOS.DAT" TO WS-MOTIVO
+                   PERFORM P800-REJEITA THRU P800-FIM
+               END-IF
+            .
+            P700-FIM.
+
+      ****************** GRAVANDO A TRILHA DE AUDITORIA ****************
+            P750-AUDITORIA.
+               ACCEPT WS-AUD-DATA FROM DATE YYYYMMDD
+               ACCEPT WS-AUD-HORA FROM TIME
+               ACCEPT WS-AUD-OPERADOR FROM ENVIRONMENT "USERNAME"
+               IF WS-AUD-OPERADOR EQUAL SPACES THEN
+                   ACCEPT WS-AUD-OPERADOR FROM ENVIRONMENT "USER"
+               END-IF
+
+               MOVE WS-ID-USUARIO    TO AUDIT-ID
+               MOVE WS-AUD-DATA      TO AUDIT-DATA
+               MOVE WS-AUD-HORA      TO AUDIT-HORA
+               MOVE WS-AUD-OPERADOR  TO AUDIT-OPERADOR
+
+               OPEN EXTEND AUDITORIA
+               IF WS-FS-AUD EQUAL 35 THEN
+                   OPEN OUTPUT AUDITORIA
+               END-IF
+
+               IF FS-OK-AUD THEN
+                   WRITE AUDIT-REC
+               END-IF
+
+               CLOSE AUDITORIA
+            .
+            P750-FIM.
+
+      ****************** GRAVANDO O RELATORIO DE EXCECOES **************
+            P800-REJEITA.
+               ADD 1 TO WS-REJEITADOS
+               STRING WS-ID-USUARIO   DELIMITED BY SIZE
+                      ";"             DELIMITED BY SIZE
+                      WS-NOME         DELIMITED BY "  "
+                      ";"             DELIMITED BY SIZE
+                      WS-MOTIVO       DELIMITED BY SIZE
+                      INTO RELATORIO-LINHA
+               END-STRING
+               WRITE RELATORIO-LINHA
+            .
+            P800-FIM.
+
+            P900-ENCERRA.
+               CLOSE ENTRADA
+               CLOSE RELATORIO
+               CLOSE USUARIOS
+
+               DISPLAY "*** CARGA EM LOTE CONCLUIDA ***"
+               DISPLAY "Linhas lidas ......: " WS-TOTAL
+               DISPLAY "Contatos gravados .: " WS-ACEITOS
+               DISPLAY "Linhas rejeitadas .: " WS-REJEITADOS
+            .
+            P900-FIM.
+
+            P999-FIM.
+            STOP RUN.
+       END PROGRAM CADLOTE.
